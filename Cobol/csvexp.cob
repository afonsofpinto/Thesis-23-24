@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.
+000200*--------------------------------------------------------------*
+000300 PROGRAM-ID.     CSVEXP.
+000400 AUTHOR.         A. PINTO.
+000500 INSTALLATION.   DSO - DISTRICT INTAKE SYSTEMS.
+000600 DATE-WRITTEN.   2026-08-09.
+000700 DATE-COMPILED.
+000800*--------------------------------------------------------------*
+000900* CSVEXP CONVERTS A CONSOLIDATED TESTECOB data_*.txt OUTPUT     *
+001000* FILE INTO A COMMA-DELIMITED CSV FILE, WITH A DOCUMENTED       *
+001100* HEADER ROW NAMING EACH COLUMN, FOR DOWNSTREAM SYSTEMS THAT    *
+001200* DO NOT READ FIXED-WIDTH COBOL RECORDS DIRECTLY. THE TESTECOB  *
+001300* HDR/TRL CONTROL RECORDS ARE SKIPPED - ONLY "DET" DETAIL ROWS  *
+001400* ARE CONVERTED.                                                *
+001500*--------------------------------------------------------------*
+001600* MODIFICATION HISTORY.                                        *
+001700*--------------------------------------------------------------*
+001800* DATE        INIT  DESCRIPTION                                *
+001900* ----------  ----  ------------------------------------------ *
+002000* 2026-08-09   AP   ORIGINAL PROGRAM.                          *
+002100*--------------------------------------------------------------*
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT DATA-FILE ASSIGN TO WS-DATA-FILE-NAME
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800     SELECT CSV-FILE ASSIGN TO WS-CSV-FILE-NAME
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DATA-FILE.
+003400 01  DATA-RECORD.
+003500     05  DR-REC-TYPE            PIC X(03).
+003600     05  DR-XNAMEX              PIC X(30).
+003700     05  DR-XDATEX              PIC X(30).
+003800     05  DR-XCONTACTX           PIC 99.
+003900     05  DR-XDISTRICTX          PIC X(50).
+004000     05  DR-XMUNICIPALITYX      PIC X(50).
+004100     05  DR-XCONTRACTX          PIC 99.
+004200     05  DR-XOPERATORX          PIC X(10).
+004300     05  DR-XENTRYDATEX         PIC 9(08).
+004400     05  DR-XENTRYTIMEX         PIC 9(08).
+004500
+004600 FD  CSV-FILE.
+004700 01  CSV-RECORD                 PIC X(220).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-DATA-FILE-NAME          PIC X(50) VALUE SPACES.
+005100 01  WS-CSV-FILE-NAME           PIC X(50) VALUE SPACES.
+005200 01  WS-CSV-LINE                PIC X(220) VALUE SPACES.
+005300
+005400*--------------------------------------------------------------*
+005500* SWITCHES.                                                    *
+005600*--------------------------------------------------------------*
+005700 01  WS-SWITCHES.
+005800     05  WS-DATA-EOF-SW         PIC X(01) VALUE 'N'.
+005900         88  DATA-EOF                 VALUE 'Y'.
+006000
+006100*--------------------------------------------------------------*
+006200* RUN COUNTERS.                                                *
+006300*--------------------------------------------------------------*
+006400 77  WS-RECORDS-READ            PIC 9(07) COMP VALUE ZERO.
+006500 77  WS-RECORDS-EXPORTED        PIC 9(07) COMP VALUE ZERO.
+006600
+006700 PROCEDURE DIVISION.
+006800*--------------------------------------------------------------*
+006900 0000-MAINLINE.
+007000*--------------------------------------------------------------*
+007100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007200     PERFORM 2000-READ-AND-CONVERT THRU 2000-EXIT
+007300         UNTIL DATA-EOF.
+007400     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007500     STOP RUN.
+007600
+007700*--------------------------------------------------------------*
+007800 1000-INITIALIZE.
+007900*--------------------------------------------------------------*
+008000     DISPLAY "CONSOLIDATED DATA FILE TO CONVERT:".
+008100     ACCEPT WS-DATA-FILE-NAME.
+008200     OPEN INPUT DATA-FILE.
+008300     DISPLAY "CSV OUTPUT FILE NAME:".
+008400     ACCEPT WS-CSV-FILE-NAME.
+008500     OPEN OUTPUT CSV-FILE.
+008600     PERFORM 1100-WRITE-CSV-HEADER THRU 1100-EXIT.
+008700 1000-EXIT.
+008800     EXIT.
+008900
+009000*--------------------------------------------------------------*
+009100 1100-WRITE-CSV-HEADER.
+009200*    WRITES THE COLUMN-NAME HEADER ROW EXPECTED BY DOWNSTREAM    *
+009300*    SYSTEMS READING THIS CSV FILE.                              *
+009400*--------------------------------------------------------------*
+009500     MOVE SPACES TO WS-CSV-LINE.
+009600     STRING "NAME,DATE,CONTACT,DISTRICT,MUNICIPALITY,CONTRACT,"
+009700         "OPERATOR,ENTRY_DATE,ENTRY_TIME"
+009800         DELIMITED BY SIZE INTO WS-CSV-LINE.
+009900     WRITE CSV-RECORD FROM WS-CSV-LINE.
+010000 1100-EXIT.
+010100     EXIT.
+010200
+010300*--------------------------------------------------------------*
+010400 2000-READ-AND-CONVERT.
+010500*    READS ONE data_*.txt RECORD AND, IF IT IS A DETAIL ROW,     *
+010600*    CONVERTS IT TO A COMMA-DELIMITED CSV ROW.                   *
+010700*--------------------------------------------------------------*
+010800     READ DATA-FILE
+010900         AT END
+011000             MOVE 'Y' TO WS-DATA-EOF-SW
+011100     END-READ.
+011200     IF NOT DATA-EOF
+011300         ADD 1 TO WS-RECORDS-READ
+011400         IF DR-REC-TYPE = "DET"
+011500             PERFORM 2100-BUILD-CSV-LINE THRU 2100-EXIT
+011600             WRITE CSV-RECORD FROM WS-CSV-LINE
+011700             ADD 1 TO WS-RECORDS-EXPORTED
+011800         END-IF
+011900     END-IF.
+012000 2000-EXIT.
+012100     EXIT.
+012200
+012300*--------------------------------------------------------------*
+012400 2100-BUILD-CSV-LINE.
+012500*    BUILDS ONE CSV ROW FROM THE CURRENT DATA-RECORD, TRIMMING   *
+012600*    THE TRAILING SPACES OF EACH ALPHANUMERIC FIELD SO A SHORT   *
+012700*    NAME DOES NOT CARRY THIRTY CHARACTERS OF BLANKS INTO THE    *
+012800*    DOWNSTREAM FILE. DR-XNAMEX AND DR-XDATEX ARE FREE TEXT, NOT *
+012900*    REFERENCE-TABLE CONTROLLED, SO THEY ARE QUOTED - A COMMA    *
+013000*    TYPED INTO EITHER ONE WOULD OTHERWISE SHIFT EVERY COLUMN    *
+013100*    AFTER IT IN THE ROW. WS-CSV-LINE IS SIZED WELL PAST THE     *
+013200*    WORST-CASE LENGTH OF THE FIELDS BELOW, BUT ON OVERFLOW IS   *
+013300*    STILL CHECKED SO A FUTURE WIDER REFERENCE-TABLE ENTRY FAILS *
+013400*    LOUDLY INSTEAD OF SILENTLY TRUNCATING THE OUTPUT ROW.       *
+013500*--------------------------------------------------------------*
+013600     MOVE SPACES TO WS-CSV-LINE.
+013700     STRING '"' FUNCTION TRIM(DR-XNAMEX) '"'     ","
+013800         '"' FUNCTION TRIM(DR-XDATEX) '"'         ","
+013900         DR-XCONTACTX                         ","
+014000         FUNCTION TRIM(DR-XDISTRICTX)         ","
+014100         FUNCTION TRIM(DR-XMUNICIPALITYX)     ","
+014200         DR-XCONTRACTX                        ","
+014300         FUNCTION TRIM(DR-XOPERATORX)         ","
+014400         DR-XENTRYDATEX                       ","
+014500         DR-XENTRYTIMEX
+014600         DELIMITED BY SIZE INTO WS-CSV-LINE
+014700         ON OVERFLOW
+014800             DISPLAY "CSV ROW TOO LONG FOR OUTPUT BUFFER - "
+014900                 "ROW TRUNCATED FOR: " DR-XNAMEX
+015000     END-STRING.
+015100 2100-EXIT.
+015200     EXIT.
+015300
+015400*--------------------------------------------------------------*
+015500 8000-TERMINATE.
+015600*--------------------------------------------------------------*
+015700     CLOSE DATA-FILE.
+015800     CLOSE CSV-FILE.
+015900     DISPLAY "RECORDS READ:     " WS-RECORDS-READ.
+016000     DISPLAY "RECORDS EXPORTED: " WS-RECORDS-EXPORTED.
+016100 8000-EXIT.
+016200     EXIT.
