@@ -0,0 +1,206 @@
+000100 IDENTIFICATION DIVISION.
+000200*--------------------------------------------------------------*
+000300 PROGRAM-ID.     CONSOLDT.
+000400 AUTHOR.         A. PINTO.
+000500 INSTALLATION.   DSO - DISTRICT INTAKE SYSTEMS.
+000600 DATE-WRITTEN.   2026-08-09.
+000700 DATE-COMPILED.
+000800*--------------------------------------------------------------*
+000900* CONSOLDT MERGES A BATCH OF DAILY TESTECOB data_*.txt OUTPUT  *
+001000* FILES INTO A SINGLE INDEXED MASTER FILE, KEYED ON DISTRICT,  *
+001100* MUNICIPALITY AND CONTRACT NUMBER. A LATER ENTRY FOR THE SAME *
+001200* KEY REPLACES AN EARLIER ONE RATHER THAN PILING UP DUPLICATES.*
+001300*                                                               *
+001400* THE LIST OF data_*.txt FILES TO CONSOLIDATE IN A GIVEN RUN   *
+001500* IS SUPPLIED AS A CONTROL FILE, ONE FILE NAME PER LINE - THE  *
+001600* OPERATOR MAINTAINS THIS LIST FROM THE DAY'S TESTECOB RUNS.   *
+001700*--------------------------------------------------------------*
+001800* MODIFICATION HISTORY.                                        *
+001900*--------------------------------------------------------------*
+002000* DATE        INIT  DESCRIPTION                                *
+002100* ----------  ----  ------------------------------------------ *
+002200* 2026-08-09   AP   ORIGINAL PROGRAM.                          *
+002250* 2026-08-09   AP   CARRIED THE OPERATOR ID AND ENTRY DATE/TIME *
+002260*                   ADDED TO PERSON-RECORD THROUGH TO THE       *
+002270*                   MASTER RECORD.                              *
+002280* 2026-08-09   AP   DATA-RECORD NOW CARRIES TESTECOB'S LEADING   *
+002290*                   RECORD-TYPE TAG; HEADER/TRAILER ROWS ARE     *
+002295*                   SKIPPED, ONLY "DET" ROWS ARE MERGED.         *
+002300*--------------------------------------------------------------*
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CONTROL-FILE ASSIGN TO WS-CONTROL-FILE-NAME
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT DATA-FILE ASSIGN TO WS-DATA-FILE-NAME
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT MASTER-FILE ASSIGN TO WS-MASTER-FILE-NAME
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS MR-KEY
+003600         FILE STATUS IS WS-MASTER-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CONTROL-FILE.
+004100 01  CONTROL-RECORD             PIC X(50).
+004200
+004300 FD  DATA-FILE.
+004400 01  DATA-RECORD.
+004450     05  DR-REC-TYPE            PIC X(03).
+004500     05  DR-XNAMEX              PIC X(30).
+004600     05  DR-XDATEX              PIC X(30).
+004700     05  DR-XCONTACTX           PIC 99.
+004800     05  DR-XDISTRICTX          PIC X(50).
+004900     05  DR-XMUNICIPALITYX      PIC X(50).
+005000     05  DR-XCONTRACTX          PIC 99.
+005010     05  DR-XOPERATORX          PIC X(10).
+005020     05  DR-XENTRYDATEX         PIC 9(08).
+005030     05  DR-XENTRYTIMEX         PIC 9(08).
+005100
+005200 FD  MASTER-FILE.
+005300 01  MASTER-RECORD.
+005400     05  MR-KEY.
+005500         10  MR-DISTRICT        PIC X(50).
+005600         10  MR-MUNICIPALITY    PIC X(50).
+005700         10  MR-CONTRACT        PIC 99.
+005800     05  MR-NAME                PIC X(30).
+005900     05  MR-DATE                PIC X(30).
+006000     05  MR-CONTACT             PIC 99.
+006010     05  MR-OPERATOR            PIC X(10).
+006020     05  MR-ENTRY-DATE          PIC 9(08).
+006030     05  MR-ENTRY-TIME          PIC 9(08).
+006100
+006200 WORKING-STORAGE SECTION.
+006300 01  WS-CONTROL-FILE-NAME       PIC X(50) VALUE SPACES.
+006400 01  WS-DATA-FILE-NAME          PIC X(50) VALUE SPACES.
+006500 01  WS-MASTER-FILE-NAME        PIC X(50)
+006600         VALUE "..\output\masterdt.dat".
+006700
+006800 01  WS-MASTER-STATUS           PIC X(02) VALUE "00".
+006900     88  MASTER-OK                   VALUE "00".
+007000     88  MASTER-DUPLICATE            VALUE "22".
+007100     88  MASTER-NOT-FOUND            VALUE "35".
+007200
+007300*--------------------------------------------------------------*
+007400* SWITCHES.                                                    *
+007500*--------------------------------------------------------------*
+007600 01  WS-SWITCHES.
+007700     05  WS-CTL-EOF-SW          PIC X(01) VALUE 'N'.
+007800         88  CTL-EOF                  VALUE 'Y'.
+007900     05  WS-DATA-EOF-SW         PIC X(01) VALUE 'N'.
+008000         88  DATA-EOF                  VALUE 'Y'.
+008100
+008200*--------------------------------------------------------------*
+008300* RUN COUNTERS.                                                *
+008400*--------------------------------------------------------------*
+008500 77  WS-FILES-PROCESSED         PIC 9(05) COMP VALUE ZERO.
+008600 77  WS-RECORDS-ADDED           PIC 9(07) COMP VALUE ZERO.
+008700 77  WS-RECORDS-UPDATED         PIC 9(07) COMP VALUE ZERO.
+008800
+008900 PROCEDURE DIVISION.
+009000*--------------------------------------------------------------*
+009100 0000-MAINLINE.
+009200*--------------------------------------------------------------*
+009300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009400     PERFORM 2000-PROCESS-CONTROL-FILE THRU 2000-EXIT
+009500         UNTIL CTL-EOF.
+009600     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009700     STOP RUN.
+009800
+009900*--------------------------------------------------------------*
+010000 1000-INITIALIZE.
+010100*--------------------------------------------------------------*
+010200     DISPLAY "CONTROL FILE LISTING TODAY'S DATA FILES:".
+010300     ACCEPT WS-CONTROL-FILE-NAME.
+010400     OPEN INPUT CONTROL-FILE.
+010500     PERFORM 1100-OPEN-MASTER THRU 1100-EXIT.
+010600 1000-EXIT.
+010700     EXIT.
+010800
+010900*--------------------------------------------------------------*
+011000 1100-OPEN-MASTER.
+011100*    OPENS THE MASTER FILE FOR UPDATE, CREATING IT FIRST IF     *
+011200*    THIS IS THE FIRST CONSOLIDATION RUN.                      *
+011300*--------------------------------------------------------------*
+011400     OPEN I-O MASTER-FILE.
+011500     IF MASTER-NOT-FOUND
+011600         OPEN OUTPUT MASTER-FILE
+011700         CLOSE MASTER-FILE
+011800         OPEN I-O MASTER-FILE
+011900     END-IF.
+012000 1100-EXIT.
+012100     EXIT.
+012200
+012300*--------------------------------------------------------------*
+012400 2000-PROCESS-CONTROL-FILE.
+012500*    READS ONE DATA FILE NAME FROM THE CONTROL FILE AND MERGES  *
+012600*    IT INTO THE MASTER.                                        *
+012700*--------------------------------------------------------------*
+012800     READ CONTROL-FILE
+012900         AT END
+013000             MOVE 'Y' TO WS-CTL-EOF-SW
+013100     END-READ.
+013200     IF NOT CTL-EOF
+013300         MOVE CONTROL-RECORD TO WS-DATA-FILE-NAME
+013400         PERFORM 3000-CONSOLIDATE-FILE THRU 3000-EXIT
+013500     END-IF.
+013600 2000-EXIT.
+013700     EXIT.
+013800
+013900*--------------------------------------------------------------*
+014000 3000-CONSOLIDATE-FILE.
+014100*    MERGES EVERY DETAIL RECORD OF ONE data_*.txt FILE INTO     *
+014200*    THE MASTER FILE.                                          *
+014300*--------------------------------------------------------------*
+014400     ADD 1 TO WS-FILES-PROCESSED.
+014500     MOVE 'N' TO WS-DATA-EOF-SW.
+014600     OPEN INPUT DATA-FILE.
+014700     PERFORM 3100-MERGE-RECORD THRU 3100-EXIT
+014800         UNTIL DATA-EOF.
+014900     CLOSE DATA-FILE.
+015000 3000-EXIT.
+015100     EXIT.
+015200
+015300*--------------------------------------------------------------*
+015400 3100-MERGE-RECORD.
+015500*    WRITES A NEW MASTER RECORD, OR REWRITES THE EXISTING ONE   *
+015600*    WHEN THE KEY ALREADY EXISTS (A LATER ENTRY UPDATING AN     *
+015700*    EARLIER ONE).                                              *
+015800*--------------------------------------------------------------*
+015900     READ DATA-FILE
+016000         AT END
+016100             MOVE 'Y' TO WS-DATA-EOF-SW
+016200     END-READ.
+016300     IF NOT DATA-EOF AND DR-REC-TYPE = "DET"
+016400         MOVE DR-XDISTRICTX     TO MR-DISTRICT
+016500         MOVE DR-XMUNICIPALITYX TO MR-MUNICIPALITY
+016600         MOVE DR-XCONTRACTX     TO MR-CONTRACT
+016700         MOVE DR-XNAMEX         TO MR-NAME
+016800         MOVE DR-XDATEX         TO MR-DATE
+016900         MOVE DR-XCONTACTX      TO MR-CONTACT
+016910         MOVE DR-XOPERATORX     TO MR-OPERATOR
+016920         MOVE DR-XENTRYDATEX    TO MR-ENTRY-DATE
+016930         MOVE DR-XENTRYTIMEX    TO MR-ENTRY-TIME
+017000         WRITE MASTER-RECORD
+017100         IF MASTER-DUPLICATE
+017200             REWRITE MASTER-RECORD
+017300             ADD 1 TO WS-RECORDS-UPDATED
+017400         ELSE
+017500             ADD 1 TO WS-RECORDS-ADDED
+017600         END-IF
+017700     END-IF.
+017800 3100-EXIT.
+017900     EXIT.
+018000
+018100*--------------------------------------------------------------*
+018200 8000-TERMINATE.
+018300*--------------------------------------------------------------*
+018400     CLOSE CONTROL-FILE.
+018500     CLOSE MASTER-FILE.
+018600     DISPLAY "FILES PROCESSED: " WS-FILES-PROCESSED.
+018700     DISPLAY "RECORDS ADDED:   " WS-RECORDS-ADDED.
+018800     DISPLAY "RECORDS UPDATED: " WS-RECORDS-UPDATED.
+018900 8000-EXIT.
+019000     EXIT.
