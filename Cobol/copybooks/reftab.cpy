@@ -0,0 +1,65 @@
+000100*--------------------------------------------------------------*
+000200* REFTAB - REFERENCE TABLE OF VALID DISTRICTS, MUNICIPALITIES, *
+000300* CONTACT CODES AND CONTRACT CODES. EACH TABLE IS LOADED AT     *
+000400* COMPILE TIME BY REDEFINING A LIST OF LITERAL VALUES AS AN     *
+000500* OCCURS TABLE - ADD OR REMOVE ENTRIES HERE (AND UPDATE THE     *
+000600* MATCHING REF-xxxx-COUNT) WHEN THE VALID VALUES CHANGE.        *
+000700*--------------------------------------------------------------*
+000800 01  REF-DISTRICT-VALUES.
+000900     05  FILLER              PIC X(50) VALUE "AVEIRO".
+001000     05  FILLER              PIC X(50) VALUE "BRAGA".
+001100     05  FILLER              PIC X(50) VALUE "COIMBRA".
+001200     05  FILLER              PIC X(50) VALUE "FARO".
+001300     05  FILLER              PIC X(50) VALUE "LEIRIA".
+001400     05  FILLER              PIC X(50) VALUE "LISBOA".
+001500     05  FILLER              PIC X(50) VALUE "PORTO".
+001600     05  FILLER              PIC X(50) VALUE "SANTAREM".
+001700     05  FILLER              PIC X(50) VALUE "SETUBAL".
+001800     05  FILLER              PIC X(50) VALUE "VISEU".
+001900 01  REF-DISTRICT-TABLE REDEFINES REF-DISTRICT-VALUES.
+002000     05  REF-DISTRICT        PIC X(50) OCCURS 10 TIMES
+002100                                 INDEXED BY REF-DIST-IDX.
+002200 77  REF-DISTRICT-COUNT      PIC 99 VALUE 10.
+002300
+002400 01  REF-MUNICIPALITY-VALUES.
+002500     05  FILLER              PIC X(50) VALUE "AVEIRO".
+002600     05  FILLER              PIC X(50) VALUE "BRAGA".
+002700     05  FILLER              PIC X(50) VALUE "CASCAIS".
+002800     05  FILLER              PIC X(50) VALUE "COIMBRA".
+002900     05  FILLER              PIC X(50) VALUE "FARO".
+003000     05  FILLER              PIC X(50) VALUE "GUIMARAES".
+003100     05  FILLER              PIC X(50) VALUE "LEIRIA".
+003200     05  FILLER              PIC X(50) VALUE "LISBOA".
+003300     05  FILLER              PIC X(50) VALUE "PORTO".
+003400     05  FILLER              PIC X(50) VALUE "SANTAREM".
+003500     05  FILLER              PIC X(50) VALUE "SETUBAL".
+003600     05  FILLER              PIC X(50) VALUE "SINTRA".
+003700     05  FILLER              PIC X(50) VALUE "VILA NOVA DE GAIA".
+003800     05  FILLER              PIC X(50) VALUE "VISEU".
+003900 01  REF-MUNICIPALITY-TABLE REDEFINES REF-MUNICIPALITY-VALUES.
+004000     05  REF-MUNICIPALITY    PIC X(50) OCCURS 14 TIMES
+004100                                 INDEXED BY REF-MUNI-IDX.
+004200 77  REF-MUNICIPALITY-COUNT  PIC 99 VALUE 14.
+004300
+004400 01  REF-CONTACT-VALUES.
+004500     05  FILLER              PIC 99 VALUE 01.
+004600     05  FILLER              PIC 99 VALUE 02.
+004700     05  FILLER              PIC 99 VALUE 03.
+004800     05  FILLER              PIC 99 VALUE 04.
+004900     05  FILLER              PIC 99 VALUE 05.
+005000 01  REF-CONTACT-TABLE REDEFINES REF-CONTACT-VALUES.
+005100     05  REF-CONTACT-CODE    PIC 99 OCCURS 5 TIMES
+005200                                 INDEXED BY REF-CONTACT-IDX.
+005300 77  REF-CONTACT-COUNT       PIC 99 VALUE 05.
+005400
+005500 01  REF-CONTRACT-VALUES.
+005600     05  FILLER              PIC 99 VALUE 10.
+005700     05  FILLER              PIC 99 VALUE 20.
+005800     05  FILLER              PIC 99 VALUE 30.
+005900     05  FILLER              PIC 99 VALUE 40.
+006000     05  FILLER              PIC 99 VALUE 50.
+006100     05  FILLER              PIC 99 VALUE 60.
+006200 01  REF-CONTRACT-TABLE REDEFINES REF-CONTRACT-VALUES.
+006300     05  REF-CONTRACT-CODE   PIC 99 OCCURS 6 TIMES
+006400                                 INDEXED BY REF-CONTRACT-IDX.
+006500 77  REF-CONTRACT-COUNT      PIC 99 VALUE 06.
