@@ -1,62 +1,734 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. testecob.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PERSON-FILE ASSIGN TO  NAME-FILE
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD PERSON-FILE.
-       01 PERSON-RECORD.
-          05 XNAMEX     PIC X(30).
-          05 XDATEX     PIC X(30).
-          05 XCONTACTX    PIC 99.
-          05 XDISTRICTX   PIC X(50).
-          05 XMUNICIPALITYX  PIC X(50).
-          05 XCONTRACTX  PIC 99.
-       
-       WORKING-STORAGE SECTION.
-       01 EOF           PIC X VALUE 'N'.
-       01 PERSON-INPUT.
-          05 XNAMEX-IN     PIC X(30).
-          05 XDATE-IN     PIC X(30).
-          05 XCONTACT-IN    PIC 99.
-          05 XDISTRICTX-IN   PIC X(50).
-          05 XMUNICIPALITYX-IN   PIC X(50).
-          05 XCONTRACTX-IN  PIC 99.
-       01 NAME-FILE     PIC X(50).
-       01 CURRENT-DATE-DATA.
-           05  CURRENT-DATE.
-               10  CURRENT-YEAR         PIC 9(04).
-               10  CURRENT-MONTH        PIC 9(02).
-               10  CURRENT-DAY          PIC 9(02).
-           05  WS-CURRENT-TIME.
-               10  CURRENT-HOURS        PIC 9(02).
-               10  CURRENT-MINUTE       PIC 9(02).
-               10  CURRENT-SECOND       PIC 9(02).
-               10  CURRENT-MILLISECONDS PIC 9(02).
-       PROCEDURE DIVISION.
-           MOVE FUNCTION CURRENT-DATE to CURRENT-DATE-DATA
-           MOVE "..\output\data_" TO NAME-FILE
-           STRING CURRENT-YEAR CURRENT-MONTH CURRENT-DAY
-               CURRENT-HOURS CURRENT-MINUTE CURRENT-SECOND
-               CURRENT-MILLISECONDS ".txt"
-               DELIMITED BY SIZE INTO NAME-FILE(16:35)
-           OPEN OUTPUT PERSON-FILE.
-           PERFORM UNTIL EOF = 'Y'
-           ACCEPT PERSON-INPUT
-           IF XNAMEX-IN = "exit"
-               MOVE 'Y' TO EOF
-           ELSE
-               WRITE PERSON-RECORD FROM PERSON-INPUT
-           END-IF
-           END-PERFORM
-           CLOSE PERSON-FILE
-           DISPLAY "Data has been written"
-           STOP RUN.
-       
-       
-
+000100 IDENTIFICATION DIVISION.
+000200*--------------------------------------------------------------*
+000300 PROGRAM-ID.     TESTECOB.
+000400 AUTHOR.         A. PINTO.
+000500 INSTALLATION.   DSO - DISTRICT INTAKE SYSTEMS.
+000600 DATE-WRITTEN.   2024-03-11.
+000700 DATE-COMPILED.
+000800*--------------------------------------------------------------*
+000900* TESTECOB CAPTURES ONE PERSON/CONTRACT INTAKE RECORD PER      *
+001000* OPERATOR ENTRY AND WRITES IT TO THE DAILY OUTPUT FILE.       *
+001100*--------------------------------------------------------------*
+001200* MODIFICATION HISTORY.                                        *
+001300*--------------------------------------------------------------*
+001400* DATE        INIT  DESCRIPTION                                *
+001500* ----------  ----  ------------------------------------------ *
+001600* 2024-03-11   AP   ORIGINAL PROGRAM.                          *
+001700* 2026-08-09   AP   ADDED FIELD-LEVEL EDIT CHECKS ON XCONTACTX,*
+001800*                   XCONTRACTX AND XDATEX BEFORE WRITE; BAD     *
+001900*                   ENTRIES NOW RE-PROMPT THE OPERATOR INSTEAD  *
+002000*                   OF BEING WRITTEN TO THE OUTPUT FILE.        *
+002100* 2026-08-09   AP   ADDED A BATCH RUN MODE THAT READS PERSON-   *
+002200*                   INPUT RECORDS FROM A SEQUENTIAL INPUT FILE  *
+002300*                   INSTEAD OF THE CONSOLE, FOR BULK LOADING.   *
+002400* 2026-08-09   AP   ADDED REFTAB REFERENCE-TABLE VALIDATION OF  *
+002500*                   XDISTRICTX-IN, XMUNICIPALITYX-IN,           *
+002600*                   XCONTACT-IN AND XCONTRACTX-IN.              *
+002700* 2026-08-09   AP   ADDED CHECKPOINT/RESTART - THE OUTPUT FILE   *
+002800*                   IS FLUSHED EVERY FEW RECORDS AND A RESTART   *
+002900*                   CONTROL FILE LETS AN INTERRUPTED SESSION     *
+003000*                   RESUME INTO THE SAME data_*.txt FILE.       *
+003100* 2026-08-09   AP   PERSON-RECORD NOW CARRIES THE OPERATOR ID    *
+003200*                   AND ENTRY DATE/TIME OF EACH RECORD, SET AT   *
+003300*                   WRITE TIME.                                  *
+003400* 2026-08-09   AP   OUTPUT FILE NOW OPENS WITH A HEADER RECORD *
+003500*                   AND CLOSES WITH A TRAILER RECORD CARRYING A*
+003600*                   RECORD COUNT AND A HASH TOTAL OF THE       *
+003700*                   CONTRACT CODES WRITTEN; THE RESTART CONTROL*
+003800*                   RECORD NOW CARRIES THOSE RUNNING TOTALS    *
+003900*                   TOO.                                       *
+004000* 2026-08-09   AP   ADDED A SESSION DUPLICATE-ENTRY CHECK ON   *
+004100*                   NAME/DISTRICT/MUNICIPALITY; A MATCH NOW    *
+004200*                   REQUIRES AN EXPLICIT OPERATOR OVERRIDE.    *
+004300*--------------------------------------------------------------*
+004400
+004500 ENVIRONMENT DIVISION.
+004600 INPUT-OUTPUT SECTION.
+004700 FILE-CONTROL.
+004800     SELECT PERSON-FILE ASSIGN TO NAME-FILE
+004900         ORGANIZATION IS LINE SEQUENTIAL.
+005000     SELECT BATCH-FILE ASSIGN TO WS-INPUT-FILE-NAME
+005100         ORGANIZATION IS LINE SEQUENTIAL.
+005200     SELECT REJECT-FILE ASSIGN TO WS-REJECT-FILE-NAME
+005300         ORGANIZATION IS LINE SEQUENTIAL.
+005400     SELECT RESTART-FILE ASSIGN TO WS-RESTART-FILE-NAME
+005500         ORGANIZATION IS LINE SEQUENTIAL
+005600         FILE STATUS IS WS-RESTART-STATUS.
+005700
+005800 DATA DIVISION.
+005900 FILE SECTION.
+006000 FD  PERSON-FILE.
+006100*--------------------------------------------------------------*
+006200* PERSON-RECORD CARRIES A 3-BYTE RECORD-TYPE TAG SO THE RUN'S   *
+006300* HEADER AND TRAILER CAN SHARE THE SAME FILE AS THE DETAIL      *
+006400* ROWS - SEE HEADER-RECORD AND TRAILER-RECORD BELOW.            *
+006500*--------------------------------------------------------------*
+006600 01  PERSON-RECORD.
+006700     05  PR-REC-TYPE        PIC X(03).
+006800     05  PR-DETAIL.
+006900         10  XNAMEX             PIC X(30).
+007000         10  XDATEX             PIC X(30).
+007100         10  XCONTACTX          PIC 99.
+007200         10  XDISTRICTX         PIC X(50).
+007300         10  XMUNICIPALITYX     PIC X(50).
+007400         10  XCONTRACTX         PIC 99.
+007500         10  XOPERATORX         PIC X(10).
+007600         10  XENTRYDATEX        PIC 9(08).
+007700         10  XENTRYTIMEX        PIC 9(08).
+007800
+007900 01  HEADER-RECORD REDEFINES PERSON-RECORD.
+008000     05  HR-REC-TYPE        PIC X(03).
+008100     05  HR-RUN-DATE        PIC 9(08).
+008200     05  HR-RUN-TIME        PIC 9(08).
+008300     05  HR-OPERATOR        PIC X(10).
+008400     05  FILLER             PIC X(164).
+008500
+008600 01  TRAILER-RECORD REDEFINES PERSON-RECORD.
+008700     05  TR-REC-TYPE        PIC X(03).
+008800     05  TR-RECORD-COUNT    PIC 9(08).
+008900     05  TR-CONTRACT-HASH   PIC 9(08).
+009000     05  FILLER             PIC X(174).
+009100
+009200 FD  BATCH-FILE.
+009300 01  BATCH-INPUT-RECORD.
+009400     05  BI-XNAMEX          PIC X(30).
+009500     05  BI-XDATEX          PIC X(30).
+009600     05  BI-XCONTACTX       PIC 99.
+009700     05  BI-XDISTRICTX      PIC X(50).
+009800     05  BI-XMUNICIPALITYX  PIC X(50).
+009900     05  BI-XCONTRACTX      PIC 99.
+010000
+010100*--------------------------------------------------------------*
+010200* REJECT-FILE CARRIES EVERY BATCH INPUT RECORD THAT FAILED      *
+010300* EDIT, IN THE SAME LAYOUT AS PERSON-INPUT, SO NO SOURCE ROW     *
+010400* IS EVER DROPPED WITHOUT A TRACE.                              *
+010500*--------------------------------------------------------------*
+010600 FD  REJECT-FILE.
+010700 01  REJECT-RECORD              PIC X(164).
+010800
+010900 FD  RESTART-FILE.
+011000 01  RESTART-RECORD.
+011100     05  RF-FLAG                PIC X(01).
+011200         88  RF-ACTIVE               VALUE 'A'.
+011300         88  RF-COMPLETE             VALUE 'C'.
+011400     05  RF-NAME-FILE           PIC X(50).
+011500     05  RF-RECORD-COUNT        PIC 9(08).
+011600     05  RF-CONTRACT-HASH       PIC 9(08).
+011700
+011800 WORKING-STORAGE SECTION.
+011900*--------------------------------------------------------------*
+012000* SWITCHES.                                                    *
+012100*--------------------------------------------------------------*
+012200 01  WS-SWITCHES.
+012300     05  WS-EOF-SW          PIC X(01) VALUE 'N'.
+012400         88  EOF-REACHED          VALUE 'Y'.
+012500         88  EOF-NOT-REACHED      VALUE 'N'.
+012600     05  WS-MODE-OK-SW      PIC X(01) VALUE 'N'.
+012700         88  RUN-MODE-OK          VALUE 'Y'.
+012800     05  WS-EDIT-SW         PIC X(01) VALUE 'N'.
+012900         88  EDIT-FAILED          VALUE 'Y'.
+013000         88  EDIT-PASSED          VALUE 'N'.
+013100     05  WS-DATE-SW         PIC X(01) VALUE 'N'.
+013200         88  DATE-INVALID         VALUE 'Y'.
+013300         88  DATE-VALID           VALUE 'N'.
+013400     05  WS-RUN-MODE-SW     PIC X(01) VALUE 'C'.
+013500         88  CONSOLE-MODE         VALUE 'C'.
+013600         88  BATCH-MODE           VALUE 'B'.
+013700         88  VALID-RUN-MODE       VALUES 'C' 'B'.
+013800     05  WS-LOOKUP-SW       PIC X(01) VALUE 'N'.
+013900         88  LOOKUP-FOUND         VALUE 'Y'.
+014000     05  WS-RESUME-SW       PIC X(01) VALUE 'N'.
+014100         88  RESTART-RESUME       VALUE 'Y'.
+014200     05  WS-DUP-SW          PIC X(01) VALUE 'N'.
+014300         88  DUPLICATE-FOUND      VALUE 'Y'.
+014400     05  WS-OVERRIDE-SW     PIC X(01) VALUE 'N'.
+014500         88  DUPLICATE-OVERRIDDEN VALUE 'Y'.
+014600
+014700 01  WS-OPERATOR-ID         PIC X(10) VALUE SPACES.
+014800*--------------------------------------------------------------*
+014900* REFERENCE TABLES OF VALID DISTRICTS, MUNICIPALITIES AND      *
+015000* CONTACT/CONTRACT CODES.                                      *
+015100*--------------------------------------------------------------*
+015200     COPY reftab.
+015300
+015400 01  WS-INPUT-FILE-NAME     PIC X(50) VALUE SPACES.
+015500 01  WS-REJECT-FILE-NAME    PIC X(50) VALUE SPACES.
+015600 01  WS-RESTART-FILE-NAME   PIC X(50)
+015700         VALUE "..\output\restart.ctl".
+015800 01  WS-RESTART-STATUS      PIC X(02) VALUE "00".
+015900     88  RESTART-OK               VALUE "00".
+016000     88  RESTART-NOT-FOUND        VALUE "35".
+016100
+016200*--------------------------------------------------------------*
+016300* CHECKPOINT CONTROLS - THE OUTPUT FILE IS FLUSHED EVERY        *
+016400* WS-CHECKPOINT-INTERVAL RECORDS SO AN ABNORMAL END DOES NOT     *
+016500* LOSE ENTRIES KEYED SINCE THE LAST FLUSH.                     *
+016600*--------------------------------------------------------------*
+016700 77  WS-CHECKPOINT-INTERVAL PIC 9(03) COMP VALUE 5.
+016800 77  WS-RECS-SINCE-CHKPT    PIC 9(03) COMP VALUE ZERO.
+016900*--------------------------------------------------------------*
+017000* RUN CONTROL TOTALS - CARRIED TO THE TRAILER RECORD AT        *
+017100* TERMINATION, AND SAVED IN THE RESTART CONTROL RECORD SO THEY *
+017200* SURVIVE A CHECKPOINT/RESTART CYCLE.                          *
+017300*--------------------------------------------------------------*
+017400 77  WS-RECORD-COUNT        PIC 9(08) COMP VALUE ZERO.
+017500 77  WS-CONTRACT-HASH-SUM   PIC 9(08) COMP VALUE ZERO.
+017600 77  WS-RECORDS-REJECTED    PIC 9(07) COMP VALUE ZERO.
+017700
+017800*--------------------------------------------------------------*
+017900* IN-MEMORY TABLE OF NAME/DISTRICT/MUNICIPALITY COMBINATIONS    *
+018000* ALREADY KEYED THIS SESSION, USED TO WARN THE OPERATOR OF A    *
+018100* POSSIBLE DUPLICATE ENTRY BEFORE IT IS WRITTEN.                *
+018200*--------------------------------------------------------------*
+018300 77  WS-ENTERED-MAX         PIC 9(04) COMP VALUE 1000.
+018400 77  WS-ENTERED-COUNT       PIC 9(04) COMP VALUE ZERO.
+018500 01  WS-ENTERED-TABLE.
+018600     05  WS-ENTERED-ENTRY
+018700             OCCURS 1000 TIMES INDEXED BY WS-DUP-IDX.
+018800         10  WS-ENTERED-NAME           PIC X(30).
+018900         10  WS-ENTERED-DISTRICT       PIC X(50).
+019000         10  WS-ENTERED-MUNICIPALITY   PIC X(50).
+019100
+019200 01  PERSON-INPUT.
+019300     05  XNAMEX-IN          PIC X(30).
+019400     05  XDATE-IN           PIC X(30).
+019500     05  XCONTACT-IN        PIC 99.
+019600     05  XDISTRICTX-IN      PIC X(50).
+019700     05  XMUNICIPALITYX-IN  PIC X(50).
+019800     05  XCONTRACTX-IN      PIC 99.
+019900
+020000 01  NAME-FILE              PIC X(50).
+020100
+020200 01  CURRENT-DATE-DATA.
+020300     05  CURRENT-DATE.
+020400         10  CURRENT-YEAR          PIC 9(04).
+020500         10  CURRENT-MONTH         PIC 9(02).
+020600         10  CURRENT-DAY           PIC 9(02).
+020700     05  WS-CURRENT-TIME.
+020800         10  CURRENT-HOURS         PIC 9(02).
+020900         10  CURRENT-MINUTE        PIC 9(02).
+021000         10  CURRENT-SECOND        PIC 9(02).
+021100         10  CURRENT-MILLISECONDS  PIC 9(02).
+021200
+021300*--------------------------------------------------------------*
+021400* DATE EDIT WORK AREA - XDATE-IN IS EDITED AS DD-MM-YYYY OR     *
+021500* DD/MM/YYYY, RIGHT-PADDED WITH SPACES.                        *
+021600*--------------------------------------------------------------*
+021700 01  WS-DATE-EDIT.
+021800     05  WS-DATE-DAY        PIC X(02).
+021900     05  WS-DATE-SEP1       PIC X(01).
+022000     05  WS-DATE-MONTH      PIC X(02).
+022100     05  WS-DATE-SEP2       PIC X(01).
+022200     05  WS-DATE-YEAR       PIC X(04).
+022300     05  WS-DATE-FILLER     PIC X(20).
+022400
+022500 01  WS-DATE-NUM REDEFINES WS-DATE-EDIT.
+022600     05  WS-DATE-DAY-N      PIC 99.
+022700     05  FILLER             PIC X(01).
+022800     05  WS-DATE-MONTH-N    PIC 99.
+022900     05  FILLER             PIC X(01).
+023000     05  WS-DATE-YEAR-N     PIC 9(04).
+023100     05  FILLER             PIC X(20).
+023200
+023300 PROCEDURE DIVISION.
+023400*--------------------------------------------------------------*
+023500 0000-MAINLINE.
+023600*--------------------------------------------------------------*
+023700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+023800     PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+023900         UNTIL EOF-REACHED.
+024000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+024100     STOP RUN.
+024200
+024300*--------------------------------------------------------------*
+024400 1000-INITIALIZE.
+024500*--------------------------------------------------------------*
+024600     MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA.
+024700     DISPLAY "ENTER OPERATOR ID:".
+024800     ACCEPT WS-OPERATOR-ID.
+024900     PERFORM 1020-CHECK-RESTART THRU 1020-EXIT.
+025000     IF NOT RESTART-RESUME
+025100         MOVE "..\output\data_" TO NAME-FILE
+025200         STRING CURRENT-YEAR CURRENT-MONTH CURRENT-DAY
+025300             CURRENT-HOURS CURRENT-MINUTE CURRENT-SECOND
+025400             CURRENT-MILLISECONDS ".txt"
+025500             DELIMITED BY SIZE INTO NAME-FILE(16:35)
+025600     END-IF.
+025700     PERFORM 1050-SELECT-RUN-MODE THRU 1050-EXIT.
+025800     IF RESTART-RESUME
+025900         OPEN EXTEND PERSON-FILE
+026000         DISPLAY "RESUMING INTERRUPTED SESSION INTO " NAME-FILE
+026100     ELSE
+026200         OPEN OUTPUT PERSON-FILE
+026300         MOVE ZERO TO WS-RECORD-COUNT WS-CONTRACT-HASH-SUM
+026400         PERFORM 1060-WRITE-HEADER THRU 1060-EXIT
+026500     END-IF.
+026600     PERFORM 1030-MARK-RESTART-ACTIVE THRU 1030-EXIT.
+026700 1000-EXIT.
+026800     EXIT.
+026900
+027000*--------------------------------------------------------------*
+027100 1020-CHECK-RESTART.
+027200*    LOOKS FOR A RESTART CONTROL RECORD LEFT BY AN EARLIER RUN   *
+027300*    THAT DID NOT CLOSE NORMALLY, AND, IF FOUND, ARRANGES TO     *
+027400*    RESUME INTO THE SAME OUTPUT FILE RATHER THAN A NEW ONE.     *
+027500*--------------------------------------------------------------*
+027600     MOVE 'N' TO WS-RESUME-SW.
+027700     OPEN INPUT RESTART-FILE.
+027800     IF RESTART-OK
+027900         READ RESTART-FILE
+028000             AT END
+028100                 CONTINUE
+028200         END-READ
+028300         IF RF-ACTIVE
+028400             MOVE 'Y' TO WS-RESUME-SW
+028500             MOVE RF-NAME-FILE TO NAME-FILE
+028600             MOVE RF-RECORD-COUNT TO WS-RECORD-COUNT
+028700             MOVE RF-CONTRACT-HASH TO WS-CONTRACT-HASH-SUM
+028800         END-IF
+028900         CLOSE RESTART-FILE
+029000     END-IF.
+029100 1020-EXIT.
+029200     EXIT.
+029300
+029400*--------------------------------------------------------------*
+029500 1030-MARK-RESTART-ACTIVE.
+029600*    RECORDS THE CURRENT OUTPUT FILE NAME AS "IN PROGRESS" SO A  *
+029700*    SUBSEQUENT RUN CAN RESUME INTO IT IF THIS ONE IS ABORTED.   *
+029800*--------------------------------------------------------------*
+029900     MOVE 'A' TO RF-FLAG.
+030000     PERFORM 1040-SAVE-RESTART-STATE THRU 1040-EXIT.
+030100 1030-EXIT.
+030200     EXIT.
+030300
+030400*--------------------------------------------------------------*
+030500 1040-SAVE-RESTART-STATE.
+030600*    WRITES THE RESTART CONTROL RECORD - CALLED WHENEVER THE     *
+030700*    OUTPUT FILE NAME OR THE RUNNING CONTROL TOTALS CHANGE, SO   *
+030800*    AN ABNORMAL END LEAVES THE CONTROL RECORD CURRENT.          *
+030900*--------------------------------------------------------------*
+031000     MOVE NAME-FILE TO RF-NAME-FILE.
+031100     MOVE WS-RECORD-COUNT TO RF-RECORD-COUNT.
+031200     MOVE WS-CONTRACT-HASH-SUM TO RF-CONTRACT-HASH.
+031300     OPEN OUTPUT RESTART-FILE.
+031400     WRITE RESTART-RECORD.
+031500     CLOSE RESTART-FILE.
+031600 1040-EXIT.
+031700     EXIT.
+031800
+031900*--------------------------------------------------------------*
+032000 1060-WRITE-HEADER.
+032100*    WRITES A ONE-TIME HEADER RECORD AT THE START OF A FRESH RUN *
+032200*    (NOT WRITTEN AGAIN ON A RESUMED RUN) CARRYING THE RUN DATE, *
+032300*    RUN TIME AND OPERATOR ID.                                   *
+032400*--------------------------------------------------------------*
+032500     MOVE "HDR" TO HR-REC-TYPE.
+032600     MOVE CURRENT-DATE TO HR-RUN-DATE.
+032700     MOVE WS-CURRENT-TIME TO HR-RUN-TIME.
+032800     MOVE WS-OPERATOR-ID TO HR-OPERATOR.
+032900     WRITE HEADER-RECORD.
+033000 1060-EXIT.
+033100     EXIT.
+033200
+033300*--------------------------------------------------------------*
+033400 1050-SELECT-RUN-MODE.
+033500*    LETS THE OPERATOR CHOOSE CONSOLE KEYING OR BULK LOADING    *
+033600*    PERSON-INPUT RECORDS FROM A SEQUENTIAL BATCH FILE. A       *
+033700*    RESUMED CHECKPOINT IS NOT ALLOWED TO PAIR WITH BATCH MODE  *
+033800*    (SEE 1051-PROMPT-RUN-MODE) SINCE THE BATCH FILE WOULD BE   *
+033900*    RE-READ FROM RECORD ONE, DOUBLE-WRITING EVERY ROW ALREADY  *
+034000*    COMMITTED BEFORE THE CRASH.                                *
+034100*--------------------------------------------------------------*
+034200     PERFORM 1051-PROMPT-RUN-MODE THRU 1051-EXIT
+034300         UNTIL RUN-MODE-OK.
+034400     IF BATCH-MODE
+034500         DISPLAY "BATCH INPUT FILE NAME:"
+034600         ACCEPT WS-INPUT-FILE-NAME
+034700         OPEN INPUT BATCH-FILE
+034800         DISPLAY "REJECT FILE NAME (FAILED EDITS ARE WRITTEN "
+034900             "HERE):"
+035000         ACCEPT WS-REJECT-FILE-NAME
+035100         OPEN OUTPUT REJECT-FILE
+035200     END-IF.
+035300 1050-EXIT.
+035400     EXIT.
+035500
+035600*--------------------------------------------------------------*
+035700 1051-PROMPT-RUN-MODE.
+035800*    RE-PROMPTS UNTIL THE OPERATOR ENTERS EXACTLY C OR B - ANY   *
+035900*    OTHER RESPONSE WOULD LEAVE BATCH-FILE/REJECT-FILE UNOPENED  *
+036000*    WHILE 2060-GET-INPUT-RECORD STILL TRIED TO READ THEM. A     *
+036100*    RESUMED CHECKPOINT ALSO REFUSES BATCH MODE HERE - THE       *
+036200*    BATCH FILE HAS NO RECORD OF HOW FAR A CRASHED RUN HAD READ, *
+036300*    SO RE-SUPPLYING IT WOULD RE-EDIT AND RE-WRITE EVERY ROW     *
+036400*    ALREADY COMMITTED BEFORE THE CRASH.                        *
+036500*--------------------------------------------------------------*
+036600     MOVE 'N' TO WS-MODE-OK-SW.
+036700     DISPLAY "RUN MODE - 'C' CONSOLE ENTRY, 'B' BATCH FILE:".
+036800     ACCEPT WS-RUN-MODE-SW.
+036900     IF NOT VALID-RUN-MODE
+037000         DISPLAY "  INVALID RUN MODE - ENTER C OR B."
+037100     ELSE IF RESTART-RESUME AND BATCH-MODE
+037200         DISPLAY "  A RESUMED CHECKPOINT CANNOT LOAD FROM A "
+037300             "BATCH FILE - ENTER C TO RESUME IN CONSOLE MODE."
+037400     ELSE
+037500         MOVE 'Y' TO WS-MODE-OK-SW
+037600     END-IF.
+037700 1051-EXIT.
+037800     EXIT.
+037900
+038000*--------------------------------------------------------------*
+038100 2000-PROCESS-INPUT.
+038200*    READS AND EDITS ONE OPERATOR ENTRY, RE-PROMPTING UNTIL A   *
+038300*    CLEAN RECORD IS KEYED OR THE OPERATOR SIGNALS END OF RUN.  *
+038400*--------------------------------------------------------------*
+038500     MOVE 'Y' TO WS-EDIT-SW.
+038600     PERFORM 2050-GET-AND-EDIT THRU 2050-EXIT
+038700         UNTIL EDIT-PASSED OR EOF-REACHED.
+038800     IF EOF-NOT-REACHED
+038900         MOVE "DET" TO PR-REC-TYPE
+039000         MOVE PERSON-INPUT TO PR-DETAIL
+039100         MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA
+039200         MOVE WS-OPERATOR-ID TO XOPERATORX
+039300         MOVE CURRENT-DATE TO XENTRYDATEX
+039400         MOVE WS-CURRENT-TIME TO XENTRYTIMEX
+039500         WRITE PERSON-RECORD
+039600         ADD 1 TO WS-RECORD-COUNT
+039700         ADD XCONTRACTX TO WS-CONTRACT-HASH-SUM
+039800         PERFORM 2197-ADD-ENTERED THRU 2197-EXIT
+039900         ADD 1 TO WS-RECS-SINCE-CHKPT
+040000         IF WS-RECS-SINCE-CHKPT >= WS-CHECKPOINT-INTERVAL
+040100             PERFORM 5000-CHECKPOINT THRU 5000-EXIT
+040200         END-IF
+040300     END-IF.
+040400 2000-EXIT.
+040500     EXIT.
+040600
+040700*--------------------------------------------------------------*
+040800 2050-GET-AND-EDIT.
+040900*--------------------------------------------------------------*
+041000     PERFORM 2060-GET-INPUT-RECORD THRU 2060-EXIT.
+041100     IF EOF-NOT-REACHED
+041200         IF CONSOLE-MODE AND XNAMEX-IN = "exit"
+041300             MOVE 'Y' TO WS-EOF-SW
+041400         ELSE
+041500             PERFORM 2100-EDIT-FIELDS THRU 2100-EXIT
+041600             IF EDIT-FAILED
+041700                 IF BATCH-MODE
+041800                     PERFORM 2065-REJECT-BATCH-RECORD
+041900                         THRU 2065-EXIT
+042000                 ELSE
+042100                     DISPLAY "*** INVALID ENTRY - PLEASE RE-KEY "
+042200                         "THIS RECORD ***"
+042300                 END-IF
+042400             END-IF
+042500         END-IF
+042600     END-IF.
+042700 2050-EXIT.
+042800     EXIT.
+042900
+043000*--------------------------------------------------------------*
+043100 2060-GET-INPUT-RECORD.
+043200*    READS ONE PERSON-INPUT RECORD FROM THE CONSOLE OR, IN      *
+043300*    BATCH MODE, FROM THE SEQUENTIAL BATCH-FILE.                *
+043400*--------------------------------------------------------------*
+043500     IF BATCH-MODE
+043600         READ BATCH-FILE INTO PERSON-INPUT
+043700             AT END
+043800                 MOVE 'Y' TO WS-EOF-SW
+043900         END-READ
+044000     ELSE
+044100         DISPLAY "ENTER DATA (OR 'exit' TO FINISH):"
+044200         ACCEPT PERSON-INPUT
+044300     END-IF.
+044400 2060-EXIT.
+044500     EXIT.
+044600
+044700*--------------------------------------------------------------*
+044800 2065-REJECT-BATCH-RECORD.
+044900*    A BATCH RECORD THAT FAILED EDIT IS NOT RE-PRESENTED - THERE *
+045000*    IS NO OPERATOR TO RE-KEY IT - SO IT IS WRITTEN TO THE       *
+045100*    REJECT FILE WITH A RUNNING COUNT, RATHER THAN SILENTLY      *
+045200*    DROPPED, SO THE RECONCILIATION REPORT CAN ACCOUNT FOR       *
+045300*    EVERY SOURCE ROW.                                          *
+045400*--------------------------------------------------------------*
+045500     WRITE REJECT-RECORD FROM PERSON-INPUT.
+045600     ADD 1 TO WS-RECORDS-REJECTED.
+045700 2065-EXIT.
+045800     EXIT.
+045900
+046000*--------------------------------------------------------------*
+046100 2100-EDIT-FIELDS.
+046200*    VALIDATES XCONTACT-IN AND XCONTRACTX-IN AS NUMERIC CODES   *
+046300*    ON THE REFERENCE TABLE, XDISTRICTX-IN/XMUNICIPALITYX-IN    *
+046400*    AGAINST THE REFERENCE TABLE, AND XDATE-IN AS A WELL-FORMED *
+046500*    CALENDAR DATE.                                             *
+046600*--------------------------------------------------------------*
+046700     MOVE 'N' TO WS-EDIT-SW.
+046800     MOVE FUNCTION UPPER-CASE(XDISTRICTX-IN) TO XDISTRICTX-IN.
+046900     MOVE FUNCTION UPPER-CASE(XMUNICIPALITYX-IN)
+047000         TO XMUNICIPALITYX-IN.
+047100     IF XCONTACT-IN NOT NUMERIC
+047200         MOVE 'Y' TO WS-EDIT-SW
+047300         DISPLAY "  INVALID CONTACT CODE - MUST BE NUMERIC."
+047400     ELSE
+047500         PERFORM 2180-EDIT-CONTACT THRU 2180-EXIT
+047600     END-IF.
+047700     IF XCONTRACTX-IN NOT NUMERIC
+047800         MOVE 'Y' TO WS-EDIT-SW
+047900         DISPLAY "  INVALID CONTRACT CODE - MUST BE NUMERIC."
+048000     ELSE
+048100         PERFORM 2190-EDIT-CONTRACT THRU 2190-EXIT
+048200     END-IF.
+048300     PERFORM 2160-EDIT-DISTRICT THRU 2160-EXIT.
+048400     PERFORM 2170-EDIT-MUNICIPALITY THRU 2170-EXIT.
+048500     PERFORM 2150-EDIT-DATE THRU 2150-EXIT.
+048600     IF DATE-INVALID
+048700         MOVE 'Y' TO WS-EDIT-SW
+048800         DISPLAY "  INVALID DATE - EXPECTED FORMAT DD-MM-YYYY."
+048900     END-IF.
+049000     PERFORM 2195-EDIT-DUPLICATE THRU 2195-EXIT.
+049100 2100-EXIT.
+049200     EXIT.
+049300
+049400*--------------------------------------------------------------*
+049500 2150-EDIT-DATE.
+049600*    CHECKS XDATE-IN FOR DD-MM-YYYY / DD/MM/YYYY SHAPE, NUMERIC *
+049700*    DAY/MONTH/YEAR PARTS AND SANE CALENDAR RANGES.             *
+049800*--------------------------------------------------------------*
+049900     MOVE 'N' TO WS-DATE-SW.
+050000     MOVE XDATE-IN TO WS-DATE-EDIT.
+050100     IF WS-DATE-DAY-N NOT NUMERIC
+050200         OR WS-DATE-MONTH-N NOT NUMERIC
+050300         OR WS-DATE-YEAR-N NOT NUMERIC
+050400         MOVE 'Y' TO WS-DATE-SW
+050500     ELSE
+050600         IF WS-DATE-DAY-N < 1 OR WS-DATE-DAY-N > 31
+050700             MOVE 'Y' TO WS-DATE-SW
+050800         END-IF
+050900         IF WS-DATE-MONTH-N < 1 OR WS-DATE-MONTH-N > 12
+051000             MOVE 'Y' TO WS-DATE-SW
+051100         END-IF
+051200         IF WS-DATE-YEAR-N < 1900 OR WS-DATE-YEAR-N > 2099
+051300             MOVE 'Y' TO WS-DATE-SW
+051400         END-IF
+051500     END-IF.
+051600     IF WS-DATE-SEP1 NOT = '-' AND WS-DATE-SEP1 NOT = '/'
+051700         MOVE 'Y' TO WS-DATE-SW
+051800     END-IF.
+051900     IF WS-DATE-SEP2 NOT = WS-DATE-SEP1
+052000         MOVE 'Y' TO WS-DATE-SW
+052100     END-IF.
+052200     IF WS-DATE-FILLER NOT = SPACES
+052300         MOVE 'Y' TO WS-DATE-SW
+052400     END-IF.
+052500 2150-EXIT.
+052600     EXIT.
+052700
+052800*--------------------------------------------------------------*
+052900 2160-EDIT-DISTRICT.
+053000*    REJECTS A DISTRICT NAME THAT IS NOT ON THE REFERENCE TABLE.*
+053100*--------------------------------------------------------------*
+053200     MOVE 'N' TO WS-LOOKUP-SW.
+053300     PERFORM 2161-SEARCH-DISTRICT THRU 2161-EXIT
+053400         VARYING REF-DIST-IDX FROM 1 BY 1
+053500         UNTIL REF-DIST-IDX > REF-DISTRICT-COUNT
+053600             OR LOOKUP-FOUND.
+053700     IF NOT LOOKUP-FOUND
+053800         MOVE 'Y' TO WS-EDIT-SW
+053900         DISPLAY "  UNKNOWN DISTRICT - NOT ON REFERENCE TABLE."
+054000     END-IF.
+054100 2160-EXIT.
+054200     EXIT.
+054300
+054400*--------------------------------------------------------------*
+054500 2161-SEARCH-DISTRICT.
+054600*--------------------------------------------------------------*
+054700     IF REF-DISTRICT(REF-DIST-IDX) = XDISTRICTX-IN
+054800         MOVE 'Y' TO WS-LOOKUP-SW
+054900     END-IF.
+055000 2161-EXIT.
+055100     EXIT.
+055200
+055300*--------------------------------------------------------------*
+055400 2170-EDIT-MUNICIPALITY.
+055500*    REJECTS A MUNICIPALITY NAME THAT IS NOT ON THE REFERENCE   *
+055600*    TABLE.                                                     *
+055700*--------------------------------------------------------------*
+055800     MOVE 'N' TO WS-LOOKUP-SW.
+055900     PERFORM 2171-SEARCH-MUNICIPALITY THRU 2171-EXIT
+056000         VARYING REF-MUNI-IDX FROM 1 BY 1
+056100         UNTIL REF-MUNI-IDX > REF-MUNICIPALITY-COUNT
+056200             OR LOOKUP-FOUND.
+056300     IF NOT LOOKUP-FOUND
+056400         MOVE 'Y' TO WS-EDIT-SW
+056500         DISPLAY "  UNKNOWN MUNICIPALITY - NOT ON REFERENCE "
+056600             "TABLE."
+056700     END-IF.
+056800 2170-EXIT.
+056900     EXIT.
+057000
+057100*--------------------------------------------------------------*
+057200 2171-SEARCH-MUNICIPALITY.
+057300*--------------------------------------------------------------*
+057400     IF REF-MUNICIPALITY(REF-MUNI-IDX) = XMUNICIPALITYX-IN
+057500         MOVE 'Y' TO WS-LOOKUP-SW
+057600     END-IF.
+057700 2171-EXIT.
+057800     EXIT.
+057900
+058000*--------------------------------------------------------------*
+058100 2180-EDIT-CONTACT.
+058200*    REJECTS A NUMERIC CONTACT CODE THAT IS NOT ON THE           *
+058300*    REFERENCE TABLE OF VALID CONTACT CODES.                    *
+058400*--------------------------------------------------------------*
+058500     MOVE 'N' TO WS-LOOKUP-SW.
+058600     PERFORM 2181-SEARCH-CONTACT THRU 2181-EXIT
+058700         VARYING REF-CONTACT-IDX FROM 1 BY 1
+058800         UNTIL REF-CONTACT-IDX > REF-CONTACT-COUNT
+058900             OR LOOKUP-FOUND.
+059000     IF NOT LOOKUP-FOUND
+059100         MOVE 'Y' TO WS-EDIT-SW
+059200         DISPLAY "  UNKNOWN CONTACT CODE - NOT ON REFERENCE "
+059300             "TABLE."
+059400     END-IF.
+059500 2180-EXIT.
+059600     EXIT.
+059700
+059800*--------------------------------------------------------------*
+059900 2181-SEARCH-CONTACT.
+060000*--------------------------------------------------------------*
+060100     IF REF-CONTACT-CODE(REF-CONTACT-IDX) = XCONTACT-IN
+060200         MOVE 'Y' TO WS-LOOKUP-SW
+060300     END-IF.
+060400 2181-EXIT.
+060500     EXIT.
+060600
+060700*--------------------------------------------------------------*
+060800 2190-EDIT-CONTRACT.
+060900*    REJECTS A NUMERIC CONTRACT CODE THAT IS NOT ON THE          *
+061000*    REFERENCE TABLE OF VALID CONTRACT CODES.                   *
+061100*--------------------------------------------------------------*
+061200     MOVE 'N' TO WS-LOOKUP-SW.
+061300     PERFORM 2191-SEARCH-CONTRACT THRU 2191-EXIT
+061400         VARYING REF-CONTRACT-IDX FROM 1 BY 1
+061500         UNTIL REF-CONTRACT-IDX > REF-CONTRACT-COUNT
+061600             OR LOOKUP-FOUND.
+061700     IF NOT LOOKUP-FOUND
+061800         MOVE 'Y' TO WS-EDIT-SW
+061900         DISPLAY "  UNKNOWN CONTRACT CODE - NOT ON REFERENCE "
+062000             "TABLE."
+062100     END-IF.
+062200 2190-EXIT.
+062300     EXIT.
+062400
+062500*--------------------------------------------------------------*
+062600 2191-SEARCH-CONTRACT.
+062700*--------------------------------------------------------------*
+062800     IF REF-CONTRACT-CODE(REF-CONTRACT-IDX) = XCONTRACTX-IN
+062900         MOVE 'Y' TO WS-LOOKUP-SW
+063000     END-IF.
+063100 2191-EXIT.
+063200     EXIT.
+063300
+063400*--------------------------------------------------------------*
+063500 2195-EDIT-DUPLICATE.
+063600*    WARNS THE OPERATOR WHEN THE NAME/DISTRICT/MUNICIPALITY OF   *
+063700*    THIS ENTRY MATCHES ONE ALREADY KEYED THIS SESSION, AND      *
+063800*    REQUIRES AN EXPLICIT OVERRIDE BEFORE IT WILL BE ACCEPTED. IN*
+063900*    BATCH MODE THERE IS NO OPERATOR TO ASK, SO A DUPLICATE IS   *
+064000*    REJECTED AUTOMATICALLY, THE SAME AS ANY OTHER FAILED EDIT.  *
+064100*--------------------------------------------------------------*
+064200     MOVE 'N' TO WS-DUP-SW.
+064300     PERFORM 2196-SEARCH-DUPLICATE THRU 2196-EXIT
+064400         VARYING WS-DUP-IDX FROM 1 BY 1
+064500         UNTIL WS-DUP-IDX > WS-ENTERED-COUNT
+064600             OR DUPLICATE-FOUND.
+064700     IF DUPLICATE-FOUND
+064800         DISPLAY "*** DUPLICATE OF AN ENTRY ALREADY KEYED THIS "
+064900             "SESSION ***"
+065000         IF CONSOLE-MODE
+065100             DISPLAY "OVERRIDE AND ACCEPT ANYWAY? (Y/N):"
+065200             ACCEPT WS-OVERRIDE-SW
+065300             IF NOT DUPLICATE-OVERRIDDEN
+065400                 MOVE 'Y' TO WS-EDIT-SW
+065500                 DISPLAY "  ENTRY REJECTED - NOT OVERRIDDEN."
+065600             END-IF
+065700         ELSE
+065800             MOVE 'Y' TO WS-EDIT-SW
+065900             DISPLAY "  ENTRY REJECTED - DUPLICATE IN BATCH MODE."
+066000         END-IF
+066100     END-IF.
+066200 2195-EXIT.
+066300     EXIT.
+066400
+066500*--------------------------------------------------------------*
+066600 2196-SEARCH-DUPLICATE.
+066700*--------------------------------------------------------------*
+066800     IF WS-ENTERED-NAME(WS-DUP-IDX) = XNAMEX-IN
+066900         AND WS-ENTERED-DISTRICT(WS-DUP-IDX) = XDISTRICTX-IN
+067000         AND WS-ENTERED-MUNICIPALITY(WS-DUP-IDX)
+067100             = XMUNICIPALITYX-IN
+067200         MOVE 'Y' TO WS-DUP-SW
+067300     END-IF.
+067400 2196-EXIT.
+067500     EXIT.
+067600
+067700*--------------------------------------------------------------*
+067800 2197-ADD-ENTERED.
+067900*    RECORDS THIS ENTRY'S NAME/DISTRICT/MUNICIPALITY SO A LATER  *
+068000*    ENTRY IN THE SAME SESSION CAN BE CHECKED AGAINST IT.        *
+068100*--------------------------------------------------------------*
+068200     IF WS-ENTERED-COUNT < WS-ENTERED-MAX
+068300         ADD 1 TO WS-ENTERED-COUNT
+068400         MOVE XNAMEX-IN TO WS-ENTERED-NAME(WS-ENTERED-COUNT)
+068500         MOVE XDISTRICTX-IN
+068600             TO WS-ENTERED-DISTRICT(WS-ENTERED-COUNT)
+068700         MOVE XMUNICIPALITYX-IN
+068800             TO WS-ENTERED-MUNICIPALITY(WS-ENTERED-COUNT)
+068900     END-IF.
+069000 2197-EXIT.
+069100     EXIT.
+069200
+069300*--------------------------------------------------------------*
+069400 5000-CHECKPOINT.
+069500*    FLUSHES THE OUTPUT FILE BY CLOSING AND RE-OPENING IT FOR    *
+069600*    EXTEND, SO AN ABNORMAL END LOSES AT MOST THE RECORDS KEYED  *
+069700*    SINCE THE LAST CHECKPOINT.                                 *
+069800*--------------------------------------------------------------*
+069900     CLOSE PERSON-FILE.
+070000     OPEN EXTEND PERSON-FILE.
+070100     MOVE ZERO TO WS-RECS-SINCE-CHKPT.
+070200     MOVE 'A' TO RF-FLAG.
+070300     PERFORM 1040-SAVE-RESTART-STATE THRU 1040-EXIT.
+070400 5000-EXIT.
+070500     EXIT.
+070600
+070700*--------------------------------------------------------------*
+070800 8000-TERMINATE.
+070900*--------------------------------------------------------------*
+071000     PERFORM 8010-WRITE-TRAILER THRU 8010-EXIT.
+071100     CLOSE PERSON-FILE.
+071200     IF BATCH-MODE
+071300         CLOSE BATCH-FILE
+071400         CLOSE REJECT-FILE
+071500         DISPLAY "RECORDS REJECTED: " WS-RECORDS-REJECTED
+071600     END-IF.
+071700     MOVE 'C' TO RF-FLAG.
+071800     PERFORM 1040-SAVE-RESTART-STATE THRU 1040-EXIT.
+071900     DISPLAY "Data has been written".
+072000 8000-EXIT.
+072100     EXIT.
+072200
+072300*--------------------------------------------------------------*
+072400 8010-WRITE-TRAILER.
+072500*    WRITES THE TRAILER RECORD CARRYING THE FINAL RECORD COUNT   *
+072600*    AND CONTRACT-CODE HASH TOTAL FOR THE RUN, JUST AHEAD OF THE *
+072700*    FINAL CLOSE OF THE OUTPUT FILE.                             *
+072800*--------------------------------------------------------------*
+072900     MOVE "TRL" TO TR-REC-TYPE.
+073000     MOVE WS-RECORD-COUNT TO TR-RECORD-COUNT.
+073100     MOVE WS-CONTRACT-HASH-SUM TO TR-CONTRACT-HASH.
+073200     WRITE TRAILER-RECORD.
+073300 8010-EXIT.
+073400     EXIT.
