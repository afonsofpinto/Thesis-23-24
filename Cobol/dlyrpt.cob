@@ -0,0 +1,240 @@
+000100 IDENTIFICATION DIVISION.
+000200*--------------------------------------------------------------*
+000300 PROGRAM-ID.     DLYRPT.
+000400 AUTHOR.         A. PINTO.
+000500 INSTALLATION.   DSO - DISTRICT INTAKE SYSTEMS.
+000600 DATE-WRITTEN.   2026-08-09.
+000700 DATE-COMPILED.
+000800*--------------------------------------------------------------*
+000900* DLYRPT READS ONE TESTECOB data_*.txt OUTPUT FILE AND PRINTS  *
+001000* A CONTROL/RECONCILIATION REPORT: RECORD COUNTS AND SUBTOTALS *
+001100* BY XDISTRICTX/XMUNICIPALITYX AND A COUNT OF DISTINCT         *
+001200* XCONTRACTX VALUES, SO THE RUN CAN BE RECONCILED AGAINST THE  *
+001300* DAY'S PAPER INTAKE LOG BEFORE CONSOLIDATION.                 *
+001400*--------------------------------------------------------------*
+001500* MODIFICATION HISTORY.                                        *
+001600*--------------------------------------------------------------*
+001700* DATE        INIT  DESCRIPTION                                *
+001800* ----------  ----  ------------------------------------------ *
+001900* 2026-08-09   AP   ORIGINAL PROGRAM.                          *
+001950* 2026-08-09   AP   DATA-RECORD WIDENED TO MATCH THE OPERATOR   *
+001960*                   ID AND ENTRY DATE/TIME NOW CARRIED BY       *
+001970*                   PERSON-RECORD.                              *
+001980* 2026-08-09   AP   DATA-RECORD NOW CARRIES TESTECOB'S LEADING   *
+001990*                   RECORD-TYPE TAG; HEADER/TRAILER ROWS ARE     *
+001995*                   SKIPPED, ONLY "DET" ROWS ARE TALLIED.        *
+002000*--------------------------------------------------------------*
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT DATA-FILE ASSIGN TO WS-DATA-FILE-NAME
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILE-NAME
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  DATA-FILE.
+003300 01  DATA-RECORD.
+003350     05  DR-REC-TYPE            PIC X(03).
+003400     05  DR-XNAMEX              PIC X(30).
+003500     05  DR-XDATEX              PIC X(30).
+003600     05  DR-XCONTACTX           PIC 99.
+003700     05  DR-XDISTRICTX          PIC X(50).
+003800     05  DR-XMUNICIPALITYX      PIC X(50).
+003900     05  DR-XCONTRACTX          PIC 99.
+003910     05  DR-XOPERATORX          PIC X(10).
+003920     05  DR-XENTRYDATEX         PIC 9(08).
+003930     05  DR-XENTRYTIMEX         PIC 9(08).
+004000
+004100 FD  REPORT-FILE.
+004200 01  REPORT-RECORD              PIC X(80).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-DATA-FILE-NAME          PIC X(50) VALUE SPACES.
+004600 01  WS-REPORT-FILE-NAME        PIC X(50) VALUE SPACES.
+004700 01  WS-REPORT-LINE             PIC X(80) VALUE SPACES.
+004800
+004900*--------------------------------------------------------------*
+005000* SWITCHES.                                                    *
+005100*--------------------------------------------------------------*
+005200 01  WS-SWITCHES.
+005300     05  WS-DATA-EOF-SW         PIC X(01) VALUE 'N'.
+005400         88  DATA-EOF                 VALUE 'Y'.
+005500     05  WS-FOUND-SW            PIC X(01) VALUE 'N'.
+005600         88  SUBTOTAL-FOUND           VALUE 'Y'.
+005700
+005800*--------------------------------------------------------------*
+005900* RUN COUNTERS.                                                *
+006000*--------------------------------------------------------------*
+006100 77  WS-TOTAL-RECORDS           PIC 9(07) COMP VALUE ZERO.
+006200 77  WS-DISTINCT-CONTRACTS      PIC 9(03) COMP VALUE ZERO.
+006300 77  WS-SUBTOTAL-COUNT          PIC 9(05) COMP VALUE ZERO.
+006400
+006500*--------------------------------------------------------------*
+006600* ONE FLAG PER CONTRACT CODE (00-99), INDEXED BY CODE+1, TO     *
+006700* COUNT DISTINCT XCONTRACTX VALUES SEEN IN THE FILE.            *
+006800*--------------------------------------------------------------*
+006900 01  WS-CONTRACT-TABLE.
+007000     05  WS-CONTRACT-SEEN       PIC X(01)
+007100             OCCURS 100 TIMES INDEXED BY WS-CONTRACT-IDX
+007200             VALUE 'N'.
+007300
+007400*--------------------------------------------------------------*
+007500* SUBTOTAL TABLE - ONE ENTRY PER DISTRICT/MUNICIPALITY PAIR     *
+007600* SEEN IN THE FILE, WITH A RUNNING RECORD COUNT.                *
+007700*--------------------------------------------------------------*
+007800 01  WS-SUBTOTAL-TABLE.
+007900     05  WS-SUBTOTAL-ENTRY
+008000             OCCURS 200 TIMES INDEXED BY WS-SUB-IDX.
+008100         10  WS-SUB-DISTRICT        PIC X(50).
+008200         10  WS-SUB-MUNICIPALITY    PIC X(50).
+008300         10  WS-SUB-COUNT           PIC 9(07) COMP.
+008400
+008500 01  WS-EDIT-COUNT                  PIC ZZZ,ZZ9.
+008600
+008700 PROCEDURE DIVISION.
+008800*--------------------------------------------------------------*
+008900 0000-MAINLINE.
+009000*--------------------------------------------------------------*
+009100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009200     PERFORM 2000-READ-AND-TALLY THRU 2000-EXIT
+009300         UNTIL DATA-EOF.
+009400     PERFORM 7000-PRINT-REPORT THRU 7000-EXIT.
+009500     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009600     STOP RUN.
+009700
+009800*--------------------------------------------------------------*
+009900 1000-INITIALIZE.
+010000*--------------------------------------------------------------*
+010100     DISPLAY "DATA FILE TO RECONCILE:".
+010200     ACCEPT WS-DATA-FILE-NAME.
+010300     OPEN INPUT DATA-FILE.
+010400     DISPLAY "REPORT FILE NAME:".
+010500     ACCEPT WS-REPORT-FILE-NAME.
+010600     OPEN OUTPUT REPORT-FILE.
+010700 1000-EXIT.
+010800     EXIT.
+010900
+011000*--------------------------------------------------------------*
+011100 2000-READ-AND-TALLY.
+011200*--------------------------------------------------------------*
+011300     READ DATA-FILE
+011400         AT END
+011500             MOVE 'Y' TO WS-DATA-EOF-SW
+011600     END-READ.
+011650     IF NOT DATA-EOF AND DR-REC-TYPE = "DET"
+011800         ADD 1 TO WS-TOTAL-RECORDS
+011900         PERFORM 3200-FIND-OR-ADD-SUBTOTAL THRU 3200-EXIT
+012000         COMPUTE WS-CONTRACT-IDX = DR-XCONTRACTX + 1
+012100         MOVE 'Y' TO WS-CONTRACT-SEEN(WS-CONTRACT-IDX)
+012200     END-IF.
+012300 2000-EXIT.
+012400     EXIT.
+012500
+012600*--------------------------------------------------------------*
+012700 3200-FIND-OR-ADD-SUBTOTAL.
+012800*    LOOKS UP THE DISTRICT/MUNICIPALITY PAIR OF THE CURRENT      *
+012900*    RECORD IN THE SUBTOTAL TABLE, ADDING A NEW ENTRY IF IT IS   *
+013000*    NOT ALREADY THERE.                                         *
+013100*--------------------------------------------------------------*
+013200     MOVE 'N' TO WS-FOUND-SW.
+013300     PERFORM 3210-SEARCH-SUBTOTAL THRU 3210-EXIT
+013400         VARYING WS-SUB-IDX FROM 1 BY 1
+013500         UNTIL WS-SUB-IDX > WS-SUBTOTAL-COUNT
+013600             OR SUBTOTAL-FOUND.
+013700     IF NOT SUBTOTAL-FOUND
+013800         ADD 1 TO WS-SUBTOTAL-COUNT
+013900         SET WS-SUB-IDX TO WS-SUBTOTAL-COUNT
+014000         MOVE DR-XDISTRICTX TO WS-SUB-DISTRICT(WS-SUB-IDX)
+014100         MOVE DR-XMUNICIPALITYX
+014200             TO WS-SUB-MUNICIPALITY(WS-SUB-IDX)
+014300         MOVE 1 TO WS-SUB-COUNT(WS-SUB-IDX)
+014400     END-IF.
+014500 3200-EXIT.
+014600     EXIT.
+014700
+014800*--------------------------------------------------------------*
+014900 3210-SEARCH-SUBTOTAL.
+015000*--------------------------------------------------------------*
+015100     IF WS-SUB-DISTRICT(WS-SUB-IDX) = DR-XDISTRICTX
+015200         AND WS-SUB-MUNICIPALITY(WS-SUB-IDX) = DR-XMUNICIPALITYX
+015300         MOVE 'Y' TO WS-FOUND-SW
+015400         ADD 1 TO WS-SUB-COUNT(WS-SUB-IDX)
+015500     END-IF.
+015600 3210-EXIT.
+015700     EXIT.
+015800
+015900*--------------------------------------------------------------*
+016000 7000-PRINT-REPORT.
+016100*--------------------------------------------------------------*
+016200     PERFORM 7100-PRINT-HEADER THRU 7100-EXIT.
+016300     PERFORM 7200-PRINT-SUBTOTAL THRU 7200-EXIT
+016400         VARYING WS-SUB-IDX FROM 1 BY 1
+016500         UNTIL WS-SUB-IDX > WS-SUBTOTAL-COUNT.
+016600     PERFORM 7300-COUNT-DISTINCT-CONTRACTS THRU 7300-EXIT
+016700         VARYING WS-CONTRACT-IDX FROM 1 BY 1
+016800         UNTIL WS-CONTRACT-IDX > 100.
+016900     PERFORM 7400-PRINT-TRAILER THRU 7400-EXIT.
+017000 7000-EXIT.
+017100     EXIT.
+017200
+017300*--------------------------------------------------------------*
+017400 7100-PRINT-HEADER.
+017500*--------------------------------------------------------------*
+017600     MOVE SPACES TO WS-REPORT-LINE.
+017700     STRING "DAILY RECONCILIATION REPORT - " WS-DATA-FILE-NAME
+017800         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+017900     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+018000     MOVE SPACES TO WS-REPORT-LINE.
+018100     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+018200 7100-EXIT.
+018300     EXIT.
+018400
+018500*--------------------------------------------------------------*
+018600 7200-PRINT-SUBTOTAL.
+018700*--------------------------------------------------------------*
+018800     MOVE WS-SUB-COUNT(WS-SUB-IDX) TO WS-EDIT-COUNT.
+018900     MOVE SPACES TO WS-REPORT-LINE.
+019000     STRING WS-SUB-DISTRICT(WS-SUB-IDX)(1:20) "  "
+019100         WS-SUB-MUNICIPALITY(WS-SUB-IDX)(1:20) "  "
+019200         WS-EDIT-COUNT
+019300         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019400     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+019500 7200-EXIT.
+019600     EXIT.
+019700
+019800*--------------------------------------------------------------*
+019900 7300-COUNT-DISTINCT-CONTRACTS.
+020000*--------------------------------------------------------------*
+020100     IF WS-CONTRACT-SEEN(WS-CONTRACT-IDX) = 'Y'
+020200         ADD 1 TO WS-DISTINCT-CONTRACTS
+020300     END-IF.
+020400 7300-EXIT.
+020500     EXIT.
+020600
+020700*--------------------------------------------------------------*
+020800 7400-PRINT-TRAILER.
+020900*--------------------------------------------------------------*
+021000     MOVE SPACES TO WS-REPORT-LINE.
+021100     MOVE WS-TOTAL-RECORDS TO WS-EDIT-COUNT.
+021200     STRING "TOTAL RECORDS:            " WS-EDIT-COUNT
+021300         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+021400     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+021500     MOVE SPACES TO WS-REPORT-LINE.
+021600     MOVE WS-DISTINCT-CONTRACTS TO WS-EDIT-COUNT.
+021700     STRING "DISTINCT CONTRACT CODES:  " WS-EDIT-COUNT
+021800         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+021900     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+022000 7400-EXIT.
+022100     EXIT.
+022200
+022300*--------------------------------------------------------------*
+022400 8000-TERMINATE.
+022500*--------------------------------------------------------------*
+022600     CLOSE DATA-FILE.
+022700     CLOSE REPORT-FILE.
+022800     DISPLAY "RECONCILIATION REPORT COMPLETE".
+022900 8000-EXIT.
+023000     EXIT.
